@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: Danilo Mendes Ferreira
+      * Purpose: Study
+      * Tectonics: cobc
+      ******************************************************************
+      * Gender statistics report: reads the CLIENTES master and tallies
+      * counts by GENERO (using the same 88-level MASCULINO/FEMININO
+      * conditions from CLIREC.cpy), plus a count of records where
+      * GENERO matches neither, so bad data gets caught instead of
+      * silently skewing the breakdown.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELGEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES-FILE.
+           COPY CLIREC.
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-CLIENTES-STATUS PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       77 WS-FIM-CLIENTES PIC X VALUE "N".
+          88 FIM-CLIENTES VALUE "S".
+
+       77 WRK-DATA-RELATORIO PIC 9(08) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-MASCULINO PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-FEMININO PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-INVALIDO PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD
+
+           OPEN INPUT CLIENTES-FILE
+           IF WS-CLIENTES-STATUS NOT = "00"
+               DISPLAY "CLIENTES.DAT nao encontrado."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RELATORIO-FILE
+
+           MOVE "N" TO WS-FIM-CLIENTES
+           PERFORM UNTIL FIM-CLIENTES
+               READ CLIENTES-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-CLIENTES
+                   NOT AT END
+                       PERFORM TABULA-GENERO
+               END-READ
+           END-PERFORM
+
+           PERFORM EMITE-RELATORIO
+
+           CLOSE CLIENTES-FILE
+           CLOSE RELATORIO-FILE
+
+           IF WRK-CONT-INVALIDO > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       TABULA-GENERO.
+           ADD 1 TO WRK-TOTAL-CLIENTES
+           EVALUATE TRUE
+               WHEN MASCULINO
+                   ADD 1 TO WRK-CONT-MASCULINO
+               WHEN FEMININO
+                   ADD 1 TO WRK-CONT-FEMININO
+               WHEN OTHER
+                   ADD 1 TO WRK-CONT-INVALIDO
+           END-EVALUATE.
+
+       EMITE-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "ESTATISTICA DE GENERO - " WRK-DATA-RELATORIO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL DE CLIENTES: " WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "MASCULINO: " WRK-CONT-MASCULINO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "FEMININO: " WRK-CONT-FEMININO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "GENERO INVALIDO/NAO INFORMADO: "
+                  WRK-CONT-INVALIDO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       END PROGRAM RELGEN.
