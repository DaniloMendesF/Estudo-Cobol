@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: Danilo Mendes Ferreira
+      * Purpose: Study
+      * Tectonics: cobc
+      ******************************************************************
+      * Extracts the CLIENTES master into a pipe-delimited flat file
+      * (CPF|NOME|DATANASC|GENERO) for the office's spreadsheet-based
+      * reporting tool.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRCLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+           SELECT EXTRATO-FILE ASSIGN TO "EXTRCLI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRATO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES-FILE.
+           COPY CLIREC.
+
+       FD  EXTRATO-FILE.
+       01  LINHA-EXTRATO PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-CLIENTES-STATUS PIC X(02) VALUE "00".
+       77 WS-EXTRATO-STATUS PIC X(02) VALUE "00".
+       77 WS-FIM-CLIENTES PIC X VALUE "N".
+          88 FIM-CLIENTES VALUE "S".
+       77 WRK-DATANASC-EXTRATO PIC X(08) VALUE SPACES.
+       77 WRK-TOTAL-EXTRAIDOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+
+           OPEN INPUT CLIENTES-FILE
+           IF WS-CLIENTES-STATUS NOT = "00"
+               DISPLAY "CLIENTES.DAT nao encontrado."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRATO-FILE
+
+           MOVE SPACES TO LINHA-EXTRATO
+           MOVE "CPF|NOME|DATANASC|GENERO" TO LINHA-EXTRATO
+           WRITE LINHA-EXTRATO
+
+           MOVE "N" TO WS-FIM-CLIENTES
+           PERFORM UNTIL FIM-CLIENTES
+               READ CLIENTES-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-CLIENTES
+                   NOT AT END
+                       PERFORM EXTRAI-CLIENTE
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES-FILE
+           CLOSE EXTRATO-FILE
+           DISPLAY "Registros extraidos: " WRK-TOTAL-EXTRAIDOS
+           STOP RUN.
+
+       EXTRAI-CLIENTE.
+           STRING ANO MES DIA DELIMITED BY SIZE
+               INTO WRK-DATANASC-EXTRATO
+
+           MOVE SPACES TO LINHA-EXTRATO
+           STRING FUNCTION TRIM (CPF) "|"
+                  FUNCTION TRIM (NOME) "|"
+                  WRK-DATANASC-EXTRATO "|"
+                  GENERO
+                  DELIMITED BY SIZE INTO LINHA-EXTRATO
+           WRITE LINHA-EXTRATO
+           ADD 1 TO WRK-TOTAL-EXTRAIDOS.
+
+       END PROGRAM EXTRCLI.
