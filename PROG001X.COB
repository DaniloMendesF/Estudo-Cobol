@@ -7,35 +7,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERADORES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCECOES-FILE ASSIGN TO "EXCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  EXCECOES-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
        77 WRK-ACUMULADOR PIC 9(2) VALUE 99.
        77 WRK-NUMERO PIC 9(2) VALUE 25.
        77 WRK-NUMERO2 PIC 9(3) VALUE 100.
+       77 WS-EXCECOES-STATUS PIC X(02) VALUE "00".
+       77 WS-MSG-EXCECAO PIC X(40) VALUE SPACES.
+       77 WS-HOUVE-EXCECAO PIC X VALUE "N".
+          88 HOUVE-EXCECAO VALUE "S".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           PERFORM ABRE-LOG-EXCECOES
 
-      *Diferenša entre o TO e o GIVING
+      *Diferen�a entre o TO e o GIVING
       *TO: WRK-ACUMULADOR = WRK-ACUMULADOR + ADD VALUE
       *GIVING: WRK-ACUMULADOR = ADD VALUE
 
             ADD 1 TO WRK-ACUMULADOR
 
             ON SIZE ERROR
-               DISPLAY 'ERRO NO ACUMULADOR'
+               MOVE "ERRO NO ACUMULADOR" TO WS-MSG-EXCECAO
+               PERFORM REGISTRA-EXCECAO
             END-ADD
 
             ADD 3 GIVING WRK-NUMERO
             COMPUTE WRK-NUMERO2 = WRK-NUMERO2 * 200
 
             ON SIZE ERROR
-               DISPLAY 'ERRO NO SEGUNDO NUMERO'
+               MOVE "ERRO NO SEGUNDO NUMERO" TO WS-MSG-EXCECAO
+               PERFORM REGISTRA-EXCECAO
             END-COMPUTE
 
             DISPLAY WRK-ACUMULADOR ' ' WRK-NUMERO ' ' WRK-NUMERO2
-            STOP RUN.
+            CLOSE EXCECOES-FILE
+            IF HOUVE-EXCECAO
+                MOVE 4 TO RETURN-CODE
+            END-IF
+            GOBACK.
+
+      * ---------------------------------------------------------------
+      * Abre (ou cria, se ainda nao existir) o arquivo de excecoes em
+      * modo EXTEND, para acumular ocorrencias de todas as execucoes.
+      * ---------------------------------------------------------------
+       ABRE-LOG-EXCECOES.
+           OPEN EXTEND EXCECOES-FILE
+           IF WS-EXCECOES-STATUS NOT = "00"
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Grava a ocorrencia de SIZE ERROR no log datado, em vez de
+      * apenas exibi-la no console de um job batch que ninguem revisa.
+      * ---------------------------------------------------------------
+       REGISTRA-EXCECAO.
+           MOVE "S" TO WS-HOUVE-EXCECAO
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD
+           ACCEPT EXC-HORA FROM TIME
+           MOVE "OPERADORES" TO EXC-PROGRAMA
+           MOVE WS-MSG-EXCECAO TO EXC-MENSAGEM
+           WRITE REGISTRO-EXCECAO.
 
        END PROGRAM OPERADORES.
