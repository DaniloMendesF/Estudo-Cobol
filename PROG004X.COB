@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author: Danilo Mendes Ferreira
+      * Purpose: Study
+      * Tectonics: cobc
+      ******************************************************************
+      * Printed customer listing report: reads the CLIENTES master
+      * (indexed by CPF, same CLIREC.cpy layout as PROG0001) and writes
+      * a paginated print file with headers, page numbers and a
+      * trailing record count, instead of DISPLAYing each customer.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELCLI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES-FILE.
+           COPY CLIREC.
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-CLIENTES-STATUS PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       77 WS-FIM-CLIENTES PIC X VALUE "N".
+          88 FIM-CLIENTES VALUE "S".
+
+       77 WRK-DATA-RELATORIO PIC 9(08) VALUE ZEROS.
+       77 WRK-PAGINA PIC 9(04) VALUE ZEROS.
+       77 WRK-LINHAS-PAGINA PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAGINA PIC 9(02) VALUE 20.
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+       77 WRK-DATANASC-EDITADA PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD
+
+           OPEN INPUT CLIENTES-FILE
+           IF WS-CLIENTES-STATUS NOT = "00"
+               DISPLAY "CLIENTES.DAT nao encontrado."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RELATORIO-FILE
+
+           PERFORM NOVA-PAGINA
+
+           MOVE "N" TO WS-FIM-CLIENTES
+           PERFORM UNTIL FIM-CLIENTES
+               READ CLIENTES-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-CLIENTES
+                   NOT AT END
+                       PERFORM IMPRIME-CLIENTE
+               END-READ
+           END-PERFORM
+
+           PERFORM EMITE-RODAPE
+
+           CLOSE CLIENTES-FILE
+           CLOSE RELATORIO-FILE
+           STOP RUN.
+
+      * ---------------------------------------------------------------
+      * Quebra de pagina: cabecalho de relatorio com numero de pagina.
+      * ---------------------------------------------------------------
+       NOVA-PAGINA.
+           ADD 1 TO WRK-PAGINA
+           MOVE ZEROS TO WRK-LINHAS-PAGINA
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "LISTAGEM DE CLIENTES - " WRK-DATA-RELATORIO
+                  "        PAGINA: " WRK-PAGINA
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE "NOME                    RG      CPF"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "                        NASCIMENTO  ENDERECO"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      * ---------------------------------------------------------------
+      * Imprime um cliente, quebrando pagina quando o limite de linhas
+      * por pagina e atingido.
+      * ---------------------------------------------------------------
+       IMPRIME-CLIENTE.
+           IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS-PAGINA
+               PERFORM NOVA-PAGINA
+           END-IF
+
+           STRING DIA "/" MES "/" ANO
+               DELIMITED BY SIZE INTO WRK-DATANASC-EDITADA
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING NOME "  " RG "  " CPF
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           ADD 1 TO WRK-LINHAS-PAGINA
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "  Nasc: " WRK-DATANASC-EDITADA
+                  "  Endereco: " ENDERECO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           ADD 1 TO WRK-LINHAS-PAGINA
+
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+
+       EMITE-RODAPE.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL DE CLIENTES LISTADOS: " WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       END PROGRAM RELCLI.
