@@ -3,34 +3,268 @@
       * Date:31/03/2021
       * Purpose:Study
       * Tectonics: cobc
+      ******************************************************************
+      * Reads TRANSACOES.DAT (one deposit/withdrawal per line) against
+      * a running balance and produces an end-of-day balance report in
+      * RELSALDO.DAT. Keeps the original DIVIDE...REMAINDER (service
+      * fee on deposits) and SUBTRACT...GIVING (withdrawal/fee posting)
+      * logic, now driven by real transactions instead of one hardcoded
+      * pass.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERADORES2.
 
-       DATA DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELSALDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
 
+           SELECT EXCECOES-FILE ASSIGN TO "EXCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+
+       DATA DIVISION.
        FILE SECTION.
+
+       FD  TRANSACOES-FILE.
+       01  TRANSACAO-REG.
+           02 TRAN-TIPO PIC X(01).
+              88 TRAN-DEPOSITO VALUE "D".
+              88 TRAN-SAQUE VALUE "S".
+           02 TRAN-VALOR PIC 9(07)V9(02).
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO PIC X(80).
+
+       FD  EXCECOES-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
 
-       77 WRK-SALDO PIC 9(10) VALUE ZEROS.
-       77 WRK-RESULTADO PIC 9(10) VALUE ZEROS.
-       77 WRK-VALOR PIC 9(10) VALUE 62.
-       77 WRK-RESTO PIC 9(10) VALUE ZEROS.
-       77 WRK-RESULTADO2 PIC 9(10) VALUE ZEROS.
+       77 WRK-SALDO PIC 9(07)V9(02) VALUE ZEROS.
+       77 WRK-RESULTADO PIC 9(07)V9(02) VALUE ZEROS.
+       77 WRK-VALOR PIC 9(07)V9(02) VALUE ZEROS.
+       77 WRK-RESTO PIC 9(07)V9(02) VALUE ZEROS.
+       77 WRK-RESULTADO2 PIC 9(07)V9(02) VALUE ZEROS.
+
+      * campo de trabalho monetario no mesmo formato de
+      * NUMEROX-DECIMAL (PROG0001), usado aqui para a taxa de
+      * manutencao calculada sobre os depositos.
+       77 WRK-TAXA-DECIMAL PIC 9(05)V9(02) VALUE ZEROS.
+       77 WRK-TAXA-UNITARIA PIC 9(03)V9(02) VALUE 1.00.
+
+       77 WRK-TOTAL-DEPOSITOS PIC 9(07)V9(02) VALUE ZEROS.
+       77 WRK-TOTAL-SAQUES PIC 9(07)V9(02) VALUE ZEROS.
+       77 WRK-QTD-TRANSACOES PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REJEITADAS PIC 9(05) VALUE ZEROS.
+       77 WRK-DATA-RELATORIO PIC 9(08) VALUE ZEROS.
+
+      * edicoes de moeda para impressao (ZZZ,ZZ9.99), conforme
+      * mascara pedida para todo output monetario dos relatorios.
+       77 WRK-SALDO-EDITADO PIC ZZZ,ZZ9.99.
+       77 WRK-VALOR-EDITADO PIC ZZZ,ZZ9.99.
+       77 WRK-DEPOSITOS-EDITADO PIC ZZZ,ZZ9.99.
+       77 WRK-SAQUES-EDITADO PIC ZZZ,ZZ9.99.
+
+       77 WS-TRANSACOES-STATUS PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       77 WS-EXCECOES-STATUS PIC X(02) VALUE "00".
+       77 WS-MSG-EXCECAO PIC X(40) VALUE SPACES.
+       77 WS-HOUVE-EXCECAO PIC X VALUE "N".
+          88 HOUVE-EXCECAO VALUE "S".
+       77 WS-FIM-TRANSACOES PIC X VALUE "N".
+          88 FIM-TRANSACOES VALUE "S".
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD
+           PERFORM ABRE-ARQUIVOS
+           IF RETURN-CODE = 12
+               GOBACK
+           END-IF
+
+           MOVE "N" TO WS-FIM-TRANSACOES
+           PERFORM UNTIL FIM-TRANSACOES
+               READ TRANSACOES-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-TRANSACOES
+                   NOT AT END
+                       PERFORM PROCESSA-TRANSACAO
+               END-READ
+           END-PERFORM
+
+           PERFORM EMITE-RODAPE-RELATORIO
+           PERFORM FECHA-ARQUIVOS
+
+           IF HOUVE-EXCECAO
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT TRANSACOES-FILE
+           IF WS-TRANSACOES-STATUS NOT = "00"
+               DISPLAY "TRANSACOES.DAT nao encontrado."
+               MOVE 12 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT RELATORIO-FILE
+           OPEN EXTEND EXCECOES-FILE
+           IF WS-EXCECOES-STATUS NOT = "00"
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF
+           PERFORM EMITE-CABECALHO-RELATORIO.
+
+       FECHA-ARQUIVOS.
+           CLOSE TRANSACOES-FILE
+           CLOSE RELATORIO-FILE
+           CLOSE EXCECOES-FILE.
+
+       EMITE-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "RELATORIO DE SALDO DIARIO - "
+                  WRK-DATA-RELATORIO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "TIPO  VALOR         SALDO APOS A TRANSACAO"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      * ---------------------------------------------------------------
+      * Aplica a transacao ao saldo corrente. Depositos pagam uma taxa
+      * de manutencao por cada centena depositada (DIVIDE...REMAINDER);
+      * saques sao debitados diretamente do saldo (SUBTRACT...GIVING).
+      * ---------------------------------------------------------------
+       PROCESSA-TRANSACAO.
+           ADD 1 TO WRK-QTD-TRANSACOES
+           MOVE TRAN-VALOR TO WRK-VALOR
+
+           EVALUATE TRUE
+               WHEN TRAN-DEPOSITO
+                   PERFORM PROCESSA-DEPOSITO
+               WHEN TRAN-SAQUE
+                   PERFORM PROCESSA-SAQUE
+               WHEN OTHER
+                   MOVE "TIPO DE TRANSACAO INVALIDO" TO WS-MSG-EXCECAO
+                   PERFORM REGISTRA-EXCECAO
+                   ADD 1 TO WRK-QTD-REJEITADAS
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           MOVE WRK-VALOR TO WRK-VALOR-EDITADO
+           MOVE WRK-SALDO TO WRK-SALDO-EDITADO
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING TRAN-TIPO "     " WRK-VALOR-EDITADO "  "
+                  WRK-SALDO-EDITADO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       PROCESSA-DEPOSITO.
+           ADD WRK-VALOR TO WRK-SALDO
+               ON SIZE ERROR
+                   MOVE "SALDO EXCEDEU O LIMITE NO DEPOSITO"
+                       TO WS-MSG-EXCECAO
+                   PERFORM REGISTRA-EXCECAO
+                   ADD 1 TO WRK-QTD-REJEITADAS
+                   EXIT PARAGRAPH
+           END-ADD
+
+           DIVIDE WRK-VALOR BY 100 GIVING WRK-RESULTADO2
+                                   REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   MOVE "ERRO NO CALCULO DA TAXA DE DEPOSITO"
+                       TO WS-MSG-EXCECAO
+                   PERFORM REGISTRA-EXCECAO
+                   EXIT PARAGRAPH
+           END-DIVIDE
+
+           COMPUTE WRK-TAXA-DECIMAL =
+               WRK-RESULTADO2 * WRK-TAXA-UNITARIA
+
+      * WRK-SALDO nao tem sinal: um SUBTRACT ... GIVING que "desse
+      * negativo" apenas gravaria o valor absoluto sem disparar SIZE
+      * ERROR (mesma observacao de PROCESSA-SAQUE), entao a taxa
+      * maior que o saldo precisa ser barrada antes do SUBTRACT, nao
+      * depois dele.
+           IF WRK-TAXA-DECIMAL > WRK-SALDO
+               MOVE "TAXA DE MANUTENCAO EXCEDE O SALDO"
+                   TO WS-MSG-EXCECAO
+               PERFORM REGISTRA-EXCECAO
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT WRK-TAXA-DECIMAL FROM WRK-SALDO GIVING WRK-RESULTADO
+
+           MOVE WRK-RESULTADO TO WRK-SALDO
+           ADD WRK-VALOR TO WRK-TOTAL-DEPOSITOS.
+
+       PROCESSA-SAQUE.
+      * WRK-SALDO nao tem sinal: um SUBTRACT que "desse negativo"
+      * apenas gravaria o valor absoluto sem SIZE ERROR, entao o
+      * saldo insuficiente precisa ser barrado antes do SUBTRACT.
+           IF WRK-VALOR > WRK-SALDO
+               MOVE "SALDO INSUFICIENTE PARA O SAQUE"
+                   TO WS-MSG-EXCECAO
+               PERFORM REGISTRA-EXCECAO
+               ADD 1 TO WRK-QTD-REJEITADAS
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT WRK-VALOR FROM WRK-SALDO GIVING WRK-RESULTADO
+               ON SIZE ERROR
+                   MOVE "ERRO NO CALCULO DO SAQUE" TO WS-MSG-EXCECAO
+                   PERFORM REGISTRA-EXCECAO
+                   ADD 1 TO WRK-QTD-REJEITADAS
+                   EXIT PARAGRAPH
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESULTADO TO WRK-SALDO
+                   ADD WRK-VALOR TO WRK-TOTAL-SAQUES
+           END-SUBTRACT.
+
+       EMITE-RODAPE-RELATORIO.
+           MOVE WRK-TOTAL-DEPOSITOS TO WRK-DEPOSITOS-EDITADO
+           MOVE WRK-TOTAL-SAQUES TO WRK-SAQUES-EDITADO
+           MOVE WRK-SALDO TO WRK-SALDO-EDITADO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL TRANSACOES: " WRK-QTD-TRANSACOES
+                  "  REJEITADAS: " WRK-QTD-REJEITADAS
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL DEPOSITOS: " WRK-DEPOSITOS-EDITADO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "TOTAL SAQUES: " WRK-SAQUES-EDITADO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "SALDO FINAL: " WRK-SALDO-EDITADO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
 
-            MULTIPLY 2 BY WRK-VALOR
-            DISPLAY WRK-VALOR
-      *     DIVIDE 3 INTO WRK-VALOR GIVING WRK-RESULTADO2
-            DIVIDE WRK-VALOR BY 2 GIVING WRK-RESULTADO2
-            REMAINDER WRK-RESTO
-            MOVE 100 TO WRK-SALDO
-            SUBTRACT 20 FROM WRK-SALDO GIVING WRK-RESULTADO
-            DISPLAY WRK-SALDO ' ' WRK-RESULTADO ' ' WRK-RESULTADO2 ' '
-                    WRK-RESTO
-            STOP RUN.
+      * ---------------------------------------------------------------
+      * Grava a ocorrencia de SIZE ERROR no log datado, em vez de
+      * apenas exibi-la no console de um job batch que ninguem revisa.
+      * ---------------------------------------------------------------
+       REGISTRA-EXCECAO.
+           MOVE "S" TO WS-HOUVE-EXCECAO
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD
+           ACCEPT EXC-HORA FROM TIME
+           MOVE "OPERADORES2" TO EXC-PROGRAMA
+           MOVE WS-MSG-EXCECAO TO EXC-MENSAGEM
+           WRITE REGISTRO-EXCECAO.
 
        END PROGRAM OPERADORES2.
