@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CLIREC
+      * Purpose : Shared CLIENTE record layout (customer master).
+      *           COPY'd into any program that reads or writes the
+      *           CLIENTES indexed master file so the layout only
+      *           has to change in one place.
+      ******************************************************************
+       01 CLIENTE.
+           02 NOME PIC X(50).
+           02 RG PIC X(14).
+           02 UF-RG PIC X(02).
+           02 CPF PIC X(11).
+           02 DATANASC.
+               03 DIA PIC 9(02).
+               03 MES PIC 9(02).
+               03 ANO PIC 9(04).
+           02 ENDERECO PIC X(20).
+           02 GENERO PIC X.
+               88 MASCULINO VALUE "M".
+               88 FEMININO VALUE "F".
+           66 MES-ANO RENAMES MES THRU ANO.
