@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: EXCPREC
+      * Purpose : Shared exception-log record layout. COPY'd by any
+      *           batch program that needs to log SIZE ERROR / abend
+      *           conditions to a dated file instead of the console.
+      ******************************************************************
+       01 REGISTRO-EXCECAO.
+           02 EXC-DATA PIC 9(08).
+           02 EXC-HORA PIC 9(06).
+           02 EXC-PROGRAMA PIC X(11).
+           02 EXC-MENSAGEM PIC X(40).
