@@ -3,14 +3,38 @@
       * Date:31/03/2021
       * Purpose:Study
       * Tectonics: cobc
+      ******************************************************************
+      * Reads account balances from CONTAS.DAT and classifies each one
+      * into a tier (BAIXA/PADRAO/PREMIUM), printing the month-end
+      * tier report to RELCLASS.DAT. Keeps the original NEGATIVE/ZERO
+      * balance checks as a data-quality gate, and generalizes the
+      * original "AND-of-two-comparisons" shape into the tier cutoffs.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICIONAIS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-FILE ASSIGN TO "CONTAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTAS-STATUS.
 
-       DATA DIVISION.
+           SELECT RELATORIO-FILE ASSIGN TO "RELCLASS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
 
+       DATA DIVISION.
        FILE SECTION.
+
+       FD  CONTAS-FILE.
+       01  CONTA-REG.
+           02 CONTA-NUMERO PIC 9(08).
+           02 CONTA-SALDO PIC S9(07)V9(02).
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        77 WRK-VALOR PIC 9(10) VALUE 51.
@@ -19,23 +43,127 @@
        77 WRK-NUMERO PIC 9(10) VALUE ZEROS.
        77 WRK-NUMERO2 PIC 9(10) VALUE ZEROS.
 
+      * limites de classificacao (equivalente a NUMEROX-DECIMAL de
+      * PROG0001), usados na comparacao de faixa de cada conta.
+       77 WRK-LIMITE-PADRAO PIC 9(07)V9(02) VALUE 1000.00.
+       77 WRK-LIMITE-PREMIUM PIC 9(07)V9(02) VALUE 10000.00.
+
+       77 WRK-SALDO-EDITADO PIC ZZZ,ZZ9.99-.
+       77 CONTA-TIER PIC X(08) VALUE SPACES.
+
+       77 WRK-CONT-BAIXA PIC 9(05) VALUE ZEROS.
+       77 WRK-CONT-PADRAO PIC 9(05) VALUE ZEROS.
+       77 WRK-CONT-PREMIUM PIC 9(05) VALUE ZEROS.
+       77 WRK-CONT-INVALIDAS PIC 9(05) VALUE ZEROS.
+       77 WRK-DATA-RELATORIO PIC 9(08) VALUE ZEROS.
+
+       77 WS-CONTAS-STATUS PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       77 WS-FIM-CONTAS PIC X VALUE "N".
+          88 FIM-CONTAS VALUE "S".
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
            MOVE 0 TO WRK-VALOR3
            MOVE 10 TO WRK-NUMERO WRK-NUMERO2
-      *     SUBTRACT 10 FROM WRK-NUMERO2
-            IF WRK-VALOR3 IS NEGATIVE
-                DISPLAY WRK-VALOR3
-            ELSE
-               IF WRK-VALOR3 IS ZERO
-                   DISPLAY WRK-VALOR3
-                END-IF
-            END-IF
-            IF (WRK-NUMERO EQUAL WRK-NUMERO2) AND (WRK-NUMERO>=10)
-                DISPLAY 'Valores Iguais'
-            ELSE
-                DISPLAY 'Valores diferentes'
-            STOP RUN.
+           IF WRK-VALOR3 IS NEGATIVE
+               DISPLAY WRK-VALOR3
+           ELSE
+              IF WRK-VALOR3 IS ZERO
+                  DISPLAY WRK-VALOR3
+              END-IF
+           END-IF
+           IF (WRK-NUMERO EQUAL WRK-NUMERO2) AND (WRK-NUMERO >= 10)
+               DISPLAY 'Valores Iguais'
+           ELSE
+               DISPLAY 'Valores diferentes'
+           END-IF
+
+           ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD
+           OPEN INPUT CONTAS-FILE
+           IF WS-CONTAS-STATUS NOT = "00"
+               DISPLAY "CONTAS.DAT nao encontrado."
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT RELATORIO-FILE
+           PERFORM EMITE-CABECALHO-RELATORIO
+
+           MOVE "N" TO WS-FIM-CONTAS
+           PERFORM UNTIL FIM-CONTAS
+               READ CONTAS-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-CONTAS
+                   NOT AT END
+                       PERFORM CLASSIFICA-CONTA
+               END-READ
+           END-PERFORM
+
+           PERFORM EMITE-RODAPE-RELATORIO
+           CLOSE CONTAS-FILE
+           CLOSE RELATORIO-FILE
+
+           IF WRK-CONT-INVALIDAS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       EMITE-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "RELATORIO DE CLASSIFICACAO DE CONTAS - "
+                  WRK-DATA-RELATORIO
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE "CONTA       SALDO          TIER"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+      * ---------------------------------------------------------------
+      * Descarta contas com saldo negativo ou zerado (dado suspeito) e
+      * classifica as demais em BAIXA / PADRAO / PREMIUM pelas mesmas
+      * comparacoes relacionais (>=) combinadas com AND que o programa
+      * ja usava para comparar dois valores hardcoded.
+      * ---------------------------------------------------------------
+       CLASSIFICA-CONTA.
+           IF CONTA-SALDO IS NEGATIVE
+               MOVE "INVALIDA" TO CONTA-TIER
+               ADD 1 TO WRK-CONT-INVALIDAS
+           ELSE
+               IF CONTA-SALDO IS ZERO
+                   MOVE "INVALIDA" TO CONTA-TIER
+                   ADD 1 TO WRK-CONT-INVALIDAS
+               ELSE
+                   IF (CONTA-SALDO >= WRK-LIMITE-PREMIUM)
+                       MOVE "PREMIUM" TO CONTA-TIER
+                       ADD 1 TO WRK-CONT-PREMIUM
+                   ELSE
+                       IF (CONTA-SALDO >= WRK-LIMITE-PADRAO) AND
+                          (CONTA-SALDO < WRK-LIMITE-PREMIUM)
+                           MOVE "PADRAO" TO CONTA-TIER
+                           ADD 1 TO WRK-CONT-PADRAO
+                       ELSE
+                           MOVE "BAIXA" TO CONTA-TIER
+                           ADD 1 TO WRK-CONT-BAIXA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE CONTA-SALDO TO WRK-SALDO-EDITADO
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING CONTA-NUMERO "  " WRK-SALDO-EDITADO "  " CONTA-TIER
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       EMITE-RODAPE-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "BAIXA: " WRK-CONT-BAIXA
+                  "  PADRAO: " WRK-CONT-PADRAO
+                  "  PREMIUM: " WRK-CONT-PREMIUM
+                  "  INVALIDAS: " WRK-CONT-INVALIDAS
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
 
        END PROGRAM CONDICIONAIS.
