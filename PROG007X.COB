@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author: Danilo Mendes Ferreira
+      * Purpose: Study
+      * Tectonics: cobc
+      ******************************************************************
+      * Single entry point for the suite: shows a menu and CALLs the
+      * batch/interactive programs directly, instead of the operator
+      * having to know which module to run from the shell. PROG0001,
+      * OPERADORES2 and CONDICIONAIS all return via GOBACK (not
+      * STOP RUN) so control comes back here after each one. Each is
+      * CANCELed right after the CALL so its WORKING-STORAGE (running
+      * balances, counters, checkpoints already read this session) is
+      * torn down and reinitialized fresh the next time it is chosen,
+      * instead of carrying state over between menu selections.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU0001.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-OPCAO PIC X VALUE SPACES.
+       77 WS-SAIR PIC X VALUE "N".
+          88 SAIR-DO-MENU VALUE "S".
+      * RETURN-CODE e um registro especial do run unit inteiro,
+      * compartilhado com todo programa CALLed -- se fosse lido so no
+      * GOBACK final, o status da sessao seria sempre o da ultima
+      * opcao escolhida, nao o da sessao como um todo. WS-RC-SESSAO
+      * acumula o pior status visto entre todas as chamadas (nunca
+      * desce) e e o que de fato vira o RETURN-CODE do processo.
+       77 WS-RC-SESSAO PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           MOVE 0 TO WS-RC-SESSAO
+           PERFORM UNTIL SAIR-DO-MENU
+               PERFORM EXIBE-MENU
+               ACCEPT WS-OPCAO
+               MOVE FUNCTION UPPER-CASE (WS-OPCAO) TO WS-OPCAO
+               MOVE 0 TO RETURN-CODE
+               EVALUATE WS-OPCAO
+                   WHEN "1"
+                       CALL "PROG0001"
+                       CANCEL "PROG0001"
+                   WHEN "2"
+                       CALL "OPERADORES2"
+                       CANCEL "OPERADORES2"
+                   WHEN "3"
+                       CALL "CONDICIONAIS"
+                       CANCEL "CONDICIONAIS"
+                   WHEN "S"
+                       MOVE "S" TO WS-SAIR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida."
+               END-EVALUATE
+               IF RETURN-CODE > WS-RC-SESSAO
+                   MOVE RETURN-CODE TO WS-RC-SESSAO
+               END-IF
+           END-PERFORM
+           MOVE WS-RC-SESSAO TO RETURN-CODE
+           GOBACK.
+
+       EXIBE-MENU.
+           DISPLAY "===================================="
+           DISPLAY " Menu Principal - MENU0001"
+           DISPLAY "===================================="
+           DISPLAY "1 - Manutencao de clientes (PROG0001)"
+           DISPLAY "2 - Processamento de saldo (OPERADORES2)"
+           DISPLAY "3 - Classificacao de contas (CONDICIONAIS)"
+           DISPLAY "S - Sair"
+           DISPLAY "Opcao: " WITH NO ADVANCING.
+
+       END PROGRAM MENU0001.
