@@ -3,70 +3,730 @@
       * Date:30/03/2021
       * Purpose:Study
       * Tectonics: cobc
+      ******************************************************************
+      * Maintains the CLIENTES customer master (indexed by CPF):
+      *   - option C : batch load of new customers from NOVOSCLI.DAT,
+      *                 with checkpoint/restart and duplicate routing
+      *   - option A/M/D : interactive add/change/delete transaction
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG0001.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+           SELECT NOVOS-CLIENTES-FILE ASSIGN TO "NOVOSCLI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOVOS-STATUS.
+
+           SELECT REVISAO-FILE ASSIGN TO "REVISAO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVISAO-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OPERADOR-FILE ASSIGN TO "OPERADOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERADOR-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+
+       FD  CLIENTES-FILE.
+           COPY CLIREC.
+
+       FD  NOVOS-CLIENTES-FILE.
+       01  NOVO-CLIENTE-REG PIC X(106).
+
+       FD  REVISAO-FILE.
+       01  REVISAO-REG.
+           02 REVISAO-MOTIVO PIC X(40).
+           02 REVISAO-DADOS PIC X(106).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REG PIC 9(09).
+
+       FD  OPERADOR-FILE.
+       01  OPERADOR-REG PIC 9(10).
+
        WORKING-STORAGE SECTION.
 
       *N�VEL DE VARI�VEL / IDENTIFICADOR / TIPO DE VARI�VEL (TAMANHO)
       *
-
       *VARI�VEL NUM�RICA(INTEIRA , COM SINAL(S), DECIMAL ( V9(02) ) )
        77 NUMEROX PIC 9(18).
        77 NUMEROX-SINAL PIC S9(18).
        77 NUMEROX-DECIMAL PIC 9(05)V9(02).
-       77 WRK-DATA PIC 9(6) VALUE ZEROS.
+       77 WRK-DATA PIC 9(8) VALUE ZEROS.
        77 WRK-VALOR PIC 9(10) VALUE 10.
 
-
       *VARI�VEL ALFABETICA
        77 NOMEX PIC A(20).
 
-      *VARI�VEL ALFANUM�RICA
+      *VARI�VEL ALFANUM�RICA -- senha de operador, nunca exibida/gravada
+      *em claro (ver HASH-SENHA / MASCARA-SENHA).
        77 SENHA PIC X(30).
-
-       01 CLIENTE.
-           02 NOME PIC X(50) VALUE "Danilo Mendes".
-           02 RG PIC X(7) VALUE "9999999".
-           02 CPF PIC X(11) VALUE "99999999999".
-           02 ENDERECO PIC X(20) VALUE "Rua Doutor".
-           02 DATANASC.
-               03 DIA PIC X(02) VALUE "17".
-               03 MES PIC X(02) VALUE "03".
-               03 ANO PIC X(04) VALUE "1994".
-               66 MES-ANO RENAMES MES THRU ANO.
+       77 WRK-SENHA-HASH PIC 9(10) VALUE ZEROS.
+       77 WRK-SENHA-MASCARADA PIC X(30) VALUE ALL "*".
 
        01 CONSTANTES.
            05 FILLER PIC X.
            78 MASCULINOX VALUE "M".
            78 FEMININOX VALUE "F".
 
-       01 GENERO PIC X.
-           88 MASCULINO VALUE "M".
-           88 FEMININO VALUE "F".
+       01 WS-STATUS-ARQUIVOS.
+           02 WS-CLIENTES-STATUS PIC X(02) VALUE "00".
+           02 WS-NOVOS-STATUS PIC X(02) VALUE "00".
+           02 WS-REVISAO-STATUS PIC X(02) VALUE "00".
+           02 WS-CKPT-STATUS PIC X(02) VALUE "00".
+           02 WS-OPERADOR-STATUS PIC X(02) VALUE "00".
+
+       01 WS-CONTROLE.
+           02 WS-OPCAO PIC X VALUE SPACES.
+           02 WS-ARGC PIC 9(02) VALUE ZEROS.
+           02 WS-FIM-NOVOS PIC X VALUE "N".
+              88 FIM-NOVOS-CLIENTES VALUE "S".
+           02 WS-FIM-CKPT PIC X VALUE "N".
+              88 FIM-CHECKPOINT VALUE "S".
+      * WS-ULTIMO-SEQ e WS-SEQ-ATUAL sao posicoes (numero do registro)
+      * dentro do NOVOSCLI.DAT desta carga, nao valores de CPF -- um
+      * watermark de CPF bloquearia para sempre qualquer CPF mais
+      * baixo que um ja visto (rejeitado ou nao) em carga futura.
+      * O checkpoint so serve para retomar ESTA mesma carga apos uma
+      * queda: ao terminar o arquivo por completo, CHECKPT.DAT e
+      * truncado (veja ZERA-CHECKPOINT) para a proxima carga comecar
+      * do zero.
+           02 WS-ULTIMO-SEQ PIC 9(09) VALUE ZEROS.
+           02 WS-SEQ-ATUAL PIC 9(09) VALUE ZEROS.
+           02 WS-CARGA-ABORTADA PIC X VALUE "N".
+              88 CARGA-ABORTADA VALUE "S".
+           02 WS-MOTIVO-REJEICAO PIC X(40) VALUE SPACES.
+           02 WS-CONT-CARGA-OK PIC 9(05) VALUE ZEROS.
+           02 WS-CONT-CARGA-DUP PIC 9(05) VALUE ZEROS.
+           02 WS-CONT-CARGA-REJ PIC 9(05) VALUE ZEROS.
+           02 WS-CONT-CARGA-SKIP PIC 9(05) VALUE ZEROS.
+           02 WS-I PIC 9(02) VALUE ZEROS.
+           02 WS-OPERADOR-AUTORIZADO PIC X VALUE "N".
+              88 OPERADOR-AUTORIZADO VALUE "S".
+
+      * -- validação de CPF (dígito verificador módulo 11) -----------
+       01 WS-VALIDA-CPF.
+           02 WS-CPF-OK PIC X VALUE "S".
+              88 CPF-VALIDO VALUE "S".
+              88 CPF-INVALIDO VALUE "N".
+           02 WS-CPF-DIGITO PIC 9 OCCURS 11 TIMES.
+           02 WS-CPF-SOMA PIC 9(04) VALUE ZEROS.
+           02 WS-CPF-PESO PIC 9(02) VALUE ZEROS.
+           02 WS-CPF-RESTO PIC 9(04) VALUE ZEROS.
+           02 WS-CPF-DV1 PIC 9 VALUE ZEROS.
+           02 WS-CPF-DV2 PIC 9 VALUE ZEROS.
+
+      * -- validação de data de nascimento ----------------------------
+       01 WS-VALIDA-DATA.
+           02 WS-DATA-OK PIC X VALUE "S".
+              88 DATA-VALIDA VALUE "S".
+              88 DATA-INVALIDA VALUE "N".
+           02 WS-DIAS-NO-MES PIC 9(02) VALUE ZEROS.
+           02 WS-ANO-BISSEXTO PIC X VALUE "N".
+              88 ANO-BISSEXTO VALUE "S".
+           02 WS-TAB-DIAS-MES-INI.
+              03 FILLER PIC X(24) VALUE "312831303130313130313031".
+           02 WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-INI
+                              OCCURS 12 TIMES.
+              03 WS-DIAS-MES PIC 9(02).
+
+      * -- validação de RG (formato varia por UF de emissão) ---------
+       01 WS-VALIDA-RG.
+           02 WS-RG-OK PIC X VALUE "S".
+              88 RG-VALIDO VALUE "S".
+              88 RG-INVALIDO VALUE "N".
+           02 WS-RG-TRIM PIC X(14) VALUE SPACES.
+           02 WS-RG-TAM PIC 9(02) VALUE ZEROS.
+           02 WS-RG-TAM-MIN PIC 9(02) VALUE ZEROS.
+           02 WS-RG-TAM-MAX PIC 9(02) VALUE ZEROS.
+           02 WS-RG-TODOS-IGUAIS PIC X VALUE "N".
+              88 RG-TODOS-IGUAIS VALUE "S".
+           02 WS-TAB-UF.
+              03 FILLER PIC X(24) VALUE "SP0509RJ0509MG0509XX0514".
+           02 WS-TAB-UF-R REDEFINES WS-TAB-UF
+                          OCCURS 4 TIMES.
+              03 WS-TAB-UF-COD PIC X(02).
+              03 WS-TAB-UF-MIN PIC 9(02).
+              03 WS-TAB-UF-MAX PIC 9(02).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           PERFORM ABRE-CLIENTES
+
+      * modo batch: se o job foi chamado com um argumento (ex.: "C"
+      * no STEP010 de BATCH00.sh), usa-o como opcao e nao para
+      * esperar ACCEPT de um operador que nao existe num job noturno.
+           ACCEPT WS-ARGC FROM ARGUMENT-NUMBER
+           IF WS-ARGC > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-OPCAO FROM ARGUMENT-VALUE
+           ELSE
+               DISPLAY "===================================="
+               DISPLAY " Manutencao de Clientes - PROG0001"
+               DISPLAY "===================================="
+               DISPLAY "C - Carga em lote (NOVOSCLI.DAT)"
+               DISPLAY "A - Incluir cliente"
+               DISPLAY "M - Alterar cliente"
+               DISPLAY "D - Excluir cliente"
+               DISPLAY "S - Sair"
+               DISPLAY "Opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPCAO
+           END-IF
+           MOVE FUNCTION UPPER-CASE (WS-OPCAO) TO WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN "C"
+                   PERFORM CARGA-CLIENTES
+               WHEN "A"
+                   PERFORM AUTORIZA-OPERADOR
+                   IF OPERADOR-AUTORIZADO
+                       PERFORM INCLUI-CLIENTE
+                   END-IF
+               WHEN "M"
+                   PERFORM AUTORIZA-OPERADOR
+                   IF OPERADOR-AUTORIZADO
+                       PERFORM ALTERA-CLIENTE
+                   END-IF
+               WHEN "D"
+                   PERFORM AUTORIZA-OPERADOR
+                   IF OPERADOR-AUTORIZADO
+                       PERFORM EXCLUI-CLIENTE
+                   END-IF
+               WHEN "S"
+                   DISPLAY "Encerrando."
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE
+
+           CLOSE CLIENTES-FILE
+           GOBACK.
+
+      * ---------------------------------------------------------------
+      * Abre o master de clientes em I-O, criando o arquivo na
+      * primeira execucao se ele ainda nao existir.
+      * ---------------------------------------------------------------
+       ABRE-CLIENTES.
+           OPEN I-O CLIENTES-FILE
+           IF WS-CLIENTES-STATUS = "35"
+               OPEN OUTPUT CLIENTES-FILE
+               CLOSE CLIENTES-FILE
+               OPEN I-O CLIENTES-FILE
+           END-IF
+           IF WS-CLIENTES-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CLIENTES.DAT: "
+                       WS-CLIENTES-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Solicita a senha/PIN do operador antes de qualquer manutencao,
+      * nunca guarda ou exibe o valor em claro (req. mascaramento), e
+      * confere o hash contra OPERADOR.DAT antes de autorizar.
+      * ---------------------------------------------------------------
+       AUTORIZA-OPERADOR.
+           MOVE "N" TO WS-OPERADOR-AUTORIZADO
+           DISPLAY "Senha do operador: " WITH NO ADVANCING
+           ACCEPT SENHA
+           PERFORM HASH-SENHA
+           PERFORM MASCARA-SENHA
+           DISPLAY "Senha registrada: " WRK-SENHA-MASCARADA
+           PERFORM VERIFICA-SENHA-OPERADOR
+           MOVE SPACES TO SENHA.
+
+      * ---------------------------------------------------------------
+      * Confere o hash da senha digitada contra OPERADOR.DAT. Segue o
+      * mesmo padrao de ABRE-CLIENTES para o primeiro uso: se o
+      * arquivo ainda nao existe (status "35"), esta execucao cadastra
+      * o hash informado como a senha valida daqui em diante.
+      * ---------------------------------------------------------------
+       VERIFICA-SENHA-OPERADOR.
+           OPEN INPUT OPERADOR-FILE
+           IF WS-OPERADOR-STATUS = "35"
+               OPEN OUTPUT OPERADOR-FILE
+               MOVE WRK-SENHA-HASH TO OPERADOR-REG
+               WRITE OPERADOR-REG
+               CLOSE OPERADOR-FILE
+               MOVE "S" TO WS-OPERADOR-AUTORIZADO
+               DISPLAY "Senha de operador cadastrada nesta execucao."
+           ELSE
+               READ OPERADOR-FILE
+                   AT END
+                       DISPLAY "OPERADOR.DAT vazio, senha nao "
+                               "conferida."
+                       MOVE 8 TO RETURN-CODE
+                   NOT AT END
+                       IF OPERADOR-REG = WRK-SENHA-HASH
+                           MOVE "S" TO WS-OPERADOR-AUTORIZADO
+                       ELSE
+                           DISPLAY "Senha invalida. Operacao "
+                                   "nao autorizada."
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+               END-READ
+               CLOSE OPERADOR-FILE
+           END-IF.
+
+       HASH-SENHA.
+      * Soma ponderada simples dos codigos dos caracteres da senha.
+      * Nao e criptografia forte, mas evita que o PIN fique gravado
+      * ou exibido em texto puro em qualquer saida do programa.
+           MOVE ZEROS TO WRK-SENHA-HASH
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 30
+               COMPUTE WRK-SENHA-HASH =
+                   FUNCTION MOD ((WRK-SENHA-HASH * 31) +
+                       FUNCTION ORD (SENHA (WS-I:1)) + WS-I,
+                       9999999999)
+           END-PERFORM.
+
+       MASCARA-SENHA.
+           MOVE ALL "*" TO WRK-SENHA-MASCARADA.
+
+      * =================================================================
+      * CARGA EM LOTE (checkpoint/restart + reconciliacao de duplicados)
+      *
+      * O checkpoint guarda a POSICAO (numero do registro) dentro deste
+      * NOVOSCLI.DAT, nao um valor de CPF -- ele so serve para retomar
+      * esta mesma carga exatamente onde uma queda a interrompeu. Ao
+      * terminar o arquivo por completo (mesmo com rejeicoes/duplicados,
+      * so nao numa falha grave de gravacao), CHECKPT.DAT e truncado
+      * (ZERA-CHECKPOINT) para a proxima carga -- com outro arquivo de
+      * entrada -- comecar do zero. Registros pulados por retomada sao
+      * contados e exibidos no resumo da carga.
+      * =================================================================
+       CARGA-CLIENTES.
+           PERFORM LE-CHECKPOINT
+           OPEN INPUT NOVOS-CLIENTES-FILE
+           IF WS-NOVOS-STATUS NOT = "00"
+               DISPLAY "NOVOSCLI.DAT nao encontrado, nada a carregar."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN EXTEND REVISAO-FILE
+           IF WS-REVISAO-STATUS = "35"
+               OPEN OUTPUT REVISAO-FILE
+               CLOSE REVISAO-FILE
+               OPEN EXTEND REVISAO-FILE
+           END-IF
+           IF WS-REVISAO-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR REVISAO.DAT: " WS-REVISAO-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE NOVOS-CLIENTES-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-FIM-NOVOS
+           MOVE "N" TO WS-CARGA-ABORTADA
+           MOVE ZEROS TO WS-SEQ-ATUAL
+           PERFORM UNTIL FIM-NOVOS-CLIENTES
+               READ NOVOS-CLIENTES-FILE INTO NOVO-CLIENTE-REG
+                   AT END
+                       MOVE "S" TO WS-FIM-NOVOS
+                   NOT AT END
+                       ADD 1 TO WS-SEQ-ATUAL
+                       PERFORM PROCESSA-NOVO-CLIENTE
+                       IF CARGA-ABORTADA
+                           MOVE "S" TO WS-FIM-NOVOS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE NOVOS-CLIENTES-FILE
+           CLOSE REVISAO-FILE
+
+      * o arquivo de entrada foi consumido por completo (nao houve
+      * abort por falha grave de gravacao) -- zera o checkpoint para
+      * que a proxima carga (outro NOVOSCLI.DAT) comece do zero, em
+      * vez de herdar a posicao desta carga.
+           IF NOT CARGA-ABORTADA
+               PERFORM ZERA-CHECKPOINT
+           END-IF
+
+           DISPLAY "Carga concluida. Incluidos: " WS-CONT-CARGA-OK
+           DISPLAY "Duplicados/revisao: " WS-CONT-CARGA-DUP
+           DISPLAY "Rejeitados por validacao: " WS-CONT-CARGA-REJ
+           DISPLAY "Pulados (ja carregados/fora de ordem): "
+                   WS-CONT-CARGA-SKIP
+      * RETURN-CODE so escala (nunca desce): uma falha grave de
+      * gravacao (12) ja sinalizada em PROCESSA-NOVO-CLIENTE nao pode
+      * ser rebaixada para 4 so porque tambem houve rejeicao/duplicado.
+           IF RETURN-CODE < 4
+               IF WS-CONT-CARGA-REJ > 0 OR WS-CONT-CARGA-DUP > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Trunca CHECKPT.DAT (reabre OUTPUT e fecha) para a proxima carga
+      * comecar sem nenhuma posicao de restart pendente.
+      * ---------------------------------------------------------------
+       ZERA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * ---------------------------------------------------------------
+      * Le o checkpoint anterior (se existir) e mantem em WS-ULTIMO-SEQ
+      * a posicao (numero do registro dentro do NOVOSCLI.DAT) ja
+      * processada com sucesso antes de uma queda no meio da carga.
+      * ---------------------------------------------------------------
+       LE-CHECKPOINT.
+           MOVE ZEROS TO WS-ULTIMO-SEQ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE "N" TO WS-FIM-CKPT
+               PERFORM UNTIL FIM-CHECKPOINT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "S" TO WS-FIM-CKPT
+                       NOT AT END
+                           MOVE CHECKPOINT-REG TO WS-ULTIMO-SEQ
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PROCESSA-NOVO-CLIENTE.
+           MOVE NOVO-CLIENTE-REG TO CLIENTE
+           IF WS-SEQ-ATUAL NOT > WS-ULTIMO-SEQ
+      * registro ja tratado antes da queda que interrompeu a carga
+      * anterior deste mesmo NOVOSCLI.DAT -- retomada por posicao, nao
+      * por CPF, entao nao fica bloqueado para sempre por um CPF maior
+      * visto (rejeitado ou nao) em qualquer carga futura.
+               ADD 1 TO WS-CONT-CARGA-SKIP
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDA-CPF
+           PERFORM VALIDA-RG
+           PERFORM VALIDA-DATANASC
+
+           IF CPF-INVALIDO OR RG-INVALIDO OR DATA-INVALIDA
+               MOVE WS-MOTIVO-REJEICAO TO REVISAO-MOTIVO
+               MOVE NOVO-CLIENTE-REG TO REVISAO-DADOS
+               WRITE REVISAO-REG
+               ADD 1 TO WS-CONT-CARGA-REJ
+           ELSE
+               WRITE CLIENTE
+               EVALUATE WS-CLIENTES-STATUS
+                   WHEN "00"
+                       ADD 1 TO WS-CONT-CARGA-OK
+                   WHEN "22"
+                       MOVE "CPF JA CADASTRADO (DUPLICADO)"
+                           TO REVISAO-MOTIVO
+                       MOVE NOVO-CLIENTE-REG TO REVISAO-DADOS
+                       WRITE REVISAO-REG
+                       ADD 1 TO WS-CONT-CARGA-DUP
+                   WHEN OTHER
+      * falha grave de I/O (nao "00" nem "22"): o registro nao foi
+      * carregado, entao nao pode virar "tratado" -- vai para revisao,
+      * o checkpoint NAO avanca (fica exatamente nesta posicao para um
+      * restart reprocessar este mesmo registro) e a carga para aqui.
+                       DISPLAY "ERRO GRAVANDO CLIENTES.DAT: "
+                               WS-CLIENTES-STATUS
+                       MOVE "ERRO DE GRAVACAO NO MASTER ("
+                           TO REVISAO-MOTIVO
+                       MOVE WS-CLIENTES-STATUS TO REVISAO-MOTIVO (29:2)
+                       MOVE ")" TO REVISAO-MOTIVO (31:1)
+                       MOVE NOVO-CLIENTE-REG TO REVISAO-DADOS
+                       WRITE REVISAO-REG
+                       MOVE 12 TO RETURN-CODE
+                       MOVE "S" TO WS-CARGA-ABORTADA
+                       EXIT PARAGRAPH
+               END-EVALUATE
+           END-IF
+
+      * grava o checkpoint com a posicao do registro que acabou de ser
+      * tratado, para que um restart desta mesma carga continue
+      * exatamente depois dele.
+           PERFORM GRAVA-CHECKPOINT.
+
+      * ---------------------------------------------------------------
+      * Grava a posicao atual em CHECKPT.DAT com OPEN OUTPUT (trunca)
+      * + um unico WRITE, em vez de ir acrescentando um registro por
+      * cliente processado num arquivo aberto em EXTEND: o checkpoint
+      * so precisa guardar a ULTIMA posicao, entao cada atualizacao e
+      * O(1) (abre, grava, fecha) e LE-CHECKPOINT nunca precisa ler
+      * mais que um registro no proximo restart, em vez de escanear um
+      * arquivo que cresceria sem limite a cada cliente da carga.
+      * ---------------------------------------------------------------
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ERRO GRAVANDO CHECKPT.DAT: " WS-CKPT-STATUS
+               MOVE 12 TO RETURN-CODE
+               MOVE "S" TO WS-CARGA-ABORTADA
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SEQ-ATUAL TO CHECKPOINT-REG
+           WRITE CHECKPOINT-REG
+           CLOSE CHECKPOINT-FILE
+           MOVE WS-SEQ-ATUAL TO WS-ULTIMO-SEQ.
+
+      * =================================================================
+      * MANUTENCAO INTERATIVA (inclusao / alteracao / exclusao)
+      * =================================================================
+       INCLUI-CLIENTE.
+           DISPLAY "-- Inclusao de cliente --"
+           DISPLAY "Nome: " WITH NO ADVANCING
+           ACCEPT NOME
+           DISPLAY "RG: " WITH NO ADVANCING
+           ACCEPT RG
+           DISPLAY "UF emissor do RG: " WITH NO ADVANCING
+           ACCEPT UF-RG
+           DISPLAY "CPF: " WITH NO ADVANCING
+           ACCEPT CPF
+           DISPLAY "Endereco: " WITH NO ADVANCING
+           ACCEPT ENDERECO
+           DISPLAY "Dia de nascimento: " WITH NO ADVANCING
+           ACCEPT DIA
+           DISPLAY "Mes de nascimento: " WITH NO ADVANCING
+           ACCEPT MES
+           DISPLAY "Ano de nascimento: " WITH NO ADVANCING
+           ACCEPT ANO
+           DISPLAY "Genero (M/F): " WITH NO ADVANCING
+           ACCEPT GENERO
+
+           PERFORM VALIDA-CPF
+           PERFORM VALIDA-RG
+           PERFORM VALIDA-DATANASC
+
+           IF CPF-INVALIDO OR RG-INVALIDO OR DATA-INVALIDA
+               DISPLAY "Cliente rejeitado: " WS-MOTIVO-REJEICAO
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           WRITE CLIENTE
+           EVALUATE WS-CLIENTES-STATUS
+               WHEN "00"
+                   DISPLAY "Cliente incluido com sucesso."
+               WHEN "22"
+                   DISPLAY "CPF ja cadastrado, use a opcao Alterar."
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "Erro ao incluir: " WS-CLIENTES-STATUS
+                   MOVE 12 TO RETURN-CODE
+           END-EVALUATE.
+
+       ALTERA-CLIENTE.
+           DISPLAY "-- Alteracao de cliente --"
+           DISPLAY "CPF do cliente: " WITH NO ADVANCING
+           ACCEPT CPF
+           READ CLIENTES-FILE
+               INVALID KEY
+                   DISPLAY "Cliente nao encontrado."
+                   MOVE 8 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "Novo endereco: " WITH NO ADVANCING
+                   ACCEPT ENDERECO
+                   DISPLAY "Novo genero (M/F): " WITH NO ADVANCING
+                   ACCEPT GENERO
+                   PERFORM VALIDA-CPF
+                   PERFORM VALIDA-DATANASC
+                   IF CPF-INVALIDO OR DATA-INVALIDA
+                       DISPLAY "Alteracao rejeitada: "
+                               WS-MOTIVO-REJEICAO
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       REWRITE CLIENTE
+                       IF WS-CLIENTES-STATUS = "00"
+                           DISPLAY "Cliente alterado com sucesso."
+                       ELSE
+                           DISPLAY "Erro ao alterar: "
+                                   WS-CLIENTES-STATUS
+                           MOVE 12 TO RETURN-CODE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       EXCLUI-CLIENTE.
+           DISPLAY "-- Exclusao de cliente --"
+           DISPLAY "CPF do cliente: " WITH NO ADVANCING
+           ACCEPT CPF
+           READ CLIENTES-FILE
+               INVALID KEY
+                   DISPLAY "Cliente nao encontrado."
+                   MOVE 8 TO RETURN-CODE
+               NOT INVALID KEY
+                   DELETE CLIENTES-FILE
+                   IF WS-CLIENTES-STATUS = "00"
+                       DISPLAY "Cliente excluido com sucesso."
+                   ELSE
+                       DISPLAY "Erro ao excluir: " WS-CLIENTES-STATUS
+                       MOVE 12 TO RETURN-CODE
+                   END-IF
+           END-READ.
+
+      * =================================================================
+      * VALIDACOES
+      * =================================================================
+      * ---------------------------------------------------------------
+      * VALIDA-CPF: aplica o algoritmo padrao de digito verificador
+      * modulo 11 sobre os 11 digitos do CPF.
+      * ---------------------------------------------------------------
+       VALIDA-CPF.
+           MOVE "S" TO WS-CPF-OK
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 11
+               IF CPF (WS-I:1) IS NOT NUMERIC
+                   MOVE "N" TO WS-CPF-OK
+               ELSE
+                   MOVE CPF (WS-I:1) TO WS-CPF-DIGITO (WS-I)
+               END-IF
+           END-PERFORM
+
+           IF CPF-VALIDO
+      * todos os digitos iguais nao formam CPF valido
+               MOVE "S" TO WS-CPF-OK
+               PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 11
+                   IF WS-CPF-DIGITO (WS-I) NOT = WS-CPF-DIGITO (1)
+                       MOVE "N" TO WS-CPF-OK
+                   END-IF
+               END-PERFORM
+               IF WS-CPF-OK = "S"
+                   MOVE "N" TO WS-CPF-OK
+               ELSE
+                   MOVE "S" TO WS-CPF-OK
+               END-IF
+           END-IF
+
+           IF CPF-VALIDO
+               MOVE ZEROS TO WS-CPF-SOMA
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+                   COMPUTE WS-CPF-PESO = 11 - WS-I
+                   COMPUTE WS-CPF-SOMA =
+                       WS-CPF-SOMA + (WS-CPF-DIGITO (WS-I) *
+                                      WS-CPF-PESO)
+               END-PERFORM
+               COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA * 10,
+                                                     11)
+               IF WS-CPF-RESTO > 9
+                   MOVE 0 TO WS-CPF-DV1
+               ELSE
+                   MOVE WS-CPF-RESTO TO WS-CPF-DV1
+               END-IF
+
+               MOVE ZEROS TO WS-CPF-SOMA
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                   COMPUTE WS-CPF-PESO = 12 - WS-I
+                   COMPUTE WS-CPF-SOMA =
+                       WS-CPF-SOMA + (WS-CPF-DIGITO (WS-I) *
+                                      WS-CPF-PESO)
+               END-PERFORM
+               COMPUTE WS-CPF-RESTO = FUNCTION MOD (WS-CPF-SOMA * 10,
+                                                     11)
+               IF WS-CPF-RESTO > 9
+                   MOVE 0 TO WS-CPF-DV2
+               ELSE
+                   MOVE WS-CPF-RESTO TO WS-CPF-DV2
+               END-IF
+
+               IF WS-CPF-DV1 NOT = WS-CPF-DIGITO (10) OR
+                  WS-CPF-DV2 NOT = WS-CPF-DIGITO (11)
+                   MOVE "N" TO WS-CPF-OK
+               END-IF
+           END-IF
+
+           IF CPF-INVALIDO
+               MOVE "CPF INVALIDO (DIGITO VERIFICADOR)"
+                   TO WS-MOTIVO-REJEICAO
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * VALIDA-DATANASC: dia dentro do mes, considerando ano bissexto.
+      * ---------------------------------------------------------------
+       VALIDA-DATANASC.
+           MOVE "S" TO WS-DATA-OK
+           MOVE "N" TO WS-ANO-BISSEXTO
+
+           IF MES < 1 OR MES > 12
+               MOVE "N" TO WS-DATA-OK
+               MOVE "MES DE NASCIMENTO INVALIDO" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF DATA-VALIDA
+               IF ANO < 1900 OR ANO > 2100
+                   MOVE "N" TO WS-DATA-OK
+                   MOVE "ANO DE NASCIMENTO INVALIDO"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF DATA-VALIDA
+               IF (FUNCTION MOD (ANO, 4) = 0 AND
+                   FUNCTION MOD (ANO, 100) NOT = 0)
+                   OR FUNCTION MOD (ANO, 400) = 0
+                   MOVE "S" TO WS-ANO-BISSEXTO
+               END-IF
+
+               MOVE WS-DIAS-MES (MES) TO WS-DIAS-NO-MES
+               IF MES = 2 AND ANO-BISSEXTO
+                   MOVE 29 TO WS-DIAS-NO-MES
+               END-IF
+
+               IF DIA < 1 OR DIA > WS-DIAS-NO-MES
+                   MOVE "N" TO WS-DATA-OK
+                   MOVE "DIA DE NASCIMENTO INVALIDO PARA O MES"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * VALIDA-RG: comprimento minimo/maximo configurado por UF, e
+      * rejeita valores obviamente invalidos (zeros, digitos repetidos).
+      * ---------------------------------------------------------------
+       VALIDA-RG.
+           MOVE "S" TO WS-RG-OK
+           MOVE FUNCTION TRIM (RG) TO WS-RG-TRIM
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (RG)) TO WS-RG-TAM
+
+           MOVE 05 TO WS-RG-TAM-MIN
+           MOVE 14 TO WS-RG-TAM-MAX
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4
+               IF WS-TAB-UF-COD (WS-I) = UF-RG
+                   MOVE WS-TAB-UF-MIN (WS-I) TO WS-RG-TAM-MIN
+                   MOVE WS-TAB-UF-MAX (WS-I) TO WS-RG-TAM-MAX
+               END-IF
+           END-PERFORM
+
+           IF WS-RG-TAM < WS-RG-TAM-MIN OR WS-RG-TAM > WS-RG-TAM-MAX
+               MOVE "N" TO WS-RG-OK
+               MOVE "RG COM TAMANHO INVALIDO PARA A UF"
+                   TO WS-MOTIVO-REJEICAO
+           END-IF
 
-            MOVE 19 TO WRK-VALOR.
-            ACCEPT WRK-DATA FROM DATE.
-            DISPLAY "Nome:"NOME .
-            DISPLAY "RG:"RG.
-            DISPLAY "CPF:"CPF.
-            DISPLAY "Endere�o:"ENDERECO.
-            DISPLAY "Data de nascimento:"DIA"/"MES"/"ANO.
-            DISPLAY MES-ANO.
-            SET MASCULINO TO TRUE.
-            DISPLAY "Genero:"GENERO.
-            DISPLAY WRK-DATA.
-            DISPLAY WRK-VALOR.
-            STOP RUN.
+      * digitos repetidos (inclusive todo-zero) sobre o comprimento
+      * real do RG informado, nao um tamanho fixo -- a tabela por UF
+      * permite RGs de 5 a 14 posicoes.
+           IF RG-VALIDO
+               MOVE "S" TO WS-RG-TODOS-IGUAIS
+               PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-RG-TAM
+                   IF WS-RG-TRIM (WS-I:1) NOT = WS-RG-TRIM (1:1)
+                       MOVE "N" TO WS-RG-TODOS-IGUAIS
+                   END-IF
+               END-PERFORM
+               IF RG-TODOS-IGUAIS
+                   MOVE "N" TO WS-RG-OK
+                   MOVE "RG COM DIGITOS REPETIDOS"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
 
        END PROGRAM PROG0001.
